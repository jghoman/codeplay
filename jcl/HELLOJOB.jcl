@@ -0,0 +1,66 @@
+//HELLOJOB JOB (ACCTNO,ROOM),'J HOMAN',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* JOB NAME.    HELLOJOB
+//* DESCRIPTION. DRIVES THE HELLO-WORLD DAILY TOTALS PROGRAM
+//*              AGAINST THE DAY'S OPERAND TRANSACTION FILE.
+//*
+//*              HELLO-WORLD CHECKPOINTS THE TRANSACTION FILE
+//*              EVERY 100 RECORDS (SEE THE RERUN CLAUSE IN THE
+//*              PROGRAM'S I-O-CONTROL PARAGRAPH).  IF STEP05
+//*              ABENDS PARTWAY THROUGH A RUN, RESUBMIT THIS SAME
+//*              JOB WITH A RESTART PARAMETER ON THE JOB CARD
+//*              NAMING THE LAST CHECKPOINT ID FROM THE STEP05
+//*              SYSOUT, E.G.:
+//*
+//*                  //HELLOJOB JOB ...,RESTART=(STEP05,CKPT0003)
+//*
+//*              RD=R ON THE EXEC STATEMENT TELLS JES TO HONOR
+//*              AN OPERATOR-REQUESTED RESTART FROM THAT CHECKPOINT
+//*              RATHER THAN RERUNNING THE STEP FROM RECORD ONE, AND
+//*              STILL ALLOWS THE STEP TO TAKE ITS OWN CHECKPOINTS.
+//*
+//*              THE SYSIN CARD BELOW SUPPLIES THE RUN DATE (COLS
+//*              1-8, YYYYMMDD) AND THE SOURCE SYSTEM'S CONTROL
+//*              TOTAL (COLS 9-19, S9(09)V99) THAT HELLO-WORLD
+//*              RECONCILES ITS ACCUMULATED RESULT AGAINST.  OMIT
+//*              THE CARD (SYSIN DD DUMMY) TO RUN WITH TODAY'S
+//*              DATE AND SKIP RECONCILIATION.
+//*
+//* MODIFICATION HISTORY.
+//* DATE       INIT DESCRIPTION
+//* ---------- ---- --------------------------------------------
+//* 2026-08-09 JGH  ORIGINAL JOB STREAM.
+//* 2026-08-09 JGH  ADDED THE SYSIN PARAMETER CARD AND THE
+//* 2026-08-09 JGH  CATALOGED AUDITFILE DD, BOTH MISSING SINCE
+//* 2026-08-09 JGH  THE FEATURES THAT NEED THEM WERE ADDED.
+//* 2026-08-09 JGH  CORRECTED PGM= TO MATCH THE LOAD MODULE NAME
+//* 2026-08-09 JGH  HELLO-WORLD WAS LINK-EDITED UNDER (PROGRAM-ID
+//* 2026-08-09 JGH  NAMES CAN CARRY A HYPHEN; JCL MEMBER NAMES
+//* 2026-08-09 JGH  CANNOT), AND TRIMMED THE STRAY DIGIT FROM THE
+//* 2026-08-09 JGH  SYSIN CARD SO IT MATCHES THE DATE(8)+TOTAL(11)
+//* 2026-08-09 JGH  LAYOUT DOCUMENTED ABOVE.
+//* 2026-08-09 JGH  CHANGED RD=RNC TO RD=R - RNC SUPPRESSES STEP
+//* 2026-08-09 JGH  CHECKPOINTS ENTIRELY, WHICH DEFEATED THE RERUN
+//* 2026-08-09 JGH  CLAUSE.  ALSO CHANGED CKPTFILE'S ABNORMAL
+//* 2026-08-09 JGH  DISPOSITION FROM DELETE TO CATLG SO A CHECKPOINT
+//* 2026-08-09 JGH  SURVIVES THE VERY ABEND A RESTART IS FOR.
+//*--------------------------------------------------------------
+//STEP05   EXEC PGM=HELLOWOR,RD=R
+//STEPLIB  DD DSN=PROD.DAILY.LOADLIB,DISP=SHR
+//TRANFILE DD DSN=PROD.DAILY.HELLO.TRANS,DISP=SHR
+//RPTFILE  DD SYSOUT=*
+//CKPTFILE DD DSN=PROD.DAILY.HELLO.CKPT,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//SYSIN    DD *
+2026080900000015000
+/*
+//AUDITFILE DD DSN=PROD.DAILY.HELLO.AUDIT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//
