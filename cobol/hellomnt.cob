@@ -0,0 +1,211 @@
+000010*****************************************************************
+000020*    PROGRAM-ID.  DL100-MAINT.
+000030*    AUTHOR.      J. HOMAN.
+000040*    INSTALLATION. DAILY TOTALS BATCH SUBSYSTEM.
+000050*    DATE-WRITTEN. 2026-08-09.
+000060*    DATE-COMPILED. 2026-08-09.
+000070*    DESCRIPTION.
+000080*        MAINTAINS THE DL100 MASTER FILE OF CALCULATION REFERENCE
+000090*        ITEMS BEHIND HELLO-WORLD.  READS ADD, CHANGE, DELETE AND
+000100*        INQUIRE TRANSACTIONS AND APPLIES THEM TO THE MASTER.
+000110*
+000120*    MODIFICATION HISTORY.
+000130*    DATE       INIT DESCRIPTION
+000140*    ---------- ---- --------------------------------------------
+000150*    2026-08-09 JGH  ORIGINAL PROGRAM.
+000160*    2026-08-09 JGH  BROUGHT THE PROCEDURE DIVISION IN LINE WITH
+000170*    2026-08-09 JGH  HELLO-WORLD'S PERFORM...THRU...EXIT PATTERN.
+000180*    2026-08-09 JGH  MASTER FILE STATUS IS NOW CHECKED ON EVERY
+000190*    2026-08-09 JGH  INVALID KEY SO A GENUINE I/O ERROR IS TOLD
+000200*    2026-08-09 JGH  APART FROM A SIMPLE NOT-FOUND/DUPLICATE.
+000210*****************************************************************
+000220 IDENTIFICATION DIVISION.
+000230 PROGRAM-ID. DL100-MAINT.
+000240 AUTHOR. J. HOMAN.
+000250 INSTALLATION. DAILY TOTALS BATCH SUBSYSTEM.
+000260 DATE-WRITTEN. 2026-08-09.
+000270 DATE-COMPILED. 2026-08-09.
+000280*
+000290 ENVIRONMENT DIVISION.
+000300 INPUT-OUTPUT SECTION.
+000310 FILE-CONTROL.
+000320     SELECT DL100-MTX-FILE ASSIGN TO "MAINTIN"
+000330         ORGANIZATION IS SEQUENTIAL.
+000340     SELECT DL100-MASTER-FILE ASSIGN TO "MASTFILE"
+000350         ORGANIZATION IS INDEXED
+000360         ACCESS MODE IS DYNAMIC
+000370         RECORD KEY IS DL100-MST-ITEM-CODE
+000380         FILE STATUS IS DL100-WS-MASTER-STATUS.
+000390*
+000400 DATA DIVISION.
+000410 FILE SECTION.
+000420 FD  DL100-MTX-FILE
+000430     RECORDING MODE IS F.
+000440     COPY DL100MTX.
+000450*
+000460 FD  DL100-MASTER-FILE.
+000470     COPY DL100MST.
+000480*
+000490 WORKING-STORAGE SECTION.
+000500 01  DL100-WS-SWITCHES.
+000510     05  DL100-WS-EOF-SWITCH         PIC X(01) VALUE 'N'.
+000520         88  DL100-EOF-YES                      VALUE 'Y'.
+000530         88  DL100-EOF-NO                        VALUE 'N'.
+000540*
+000550 01  DL100-WS-MASTER-STATUS          PIC X(02).
+000560     88  DL100-MST-OK                            VALUE '00'.
+000570     88  DL100-MST-NOTFND                        VALUE '23'.
+000580     88  DL100-MST-DUPKEY                        VALUE '22'.
+000590*
+000600 01  DL100-WS-COUNTERS.
+000610     05  DL100-WS-ADD-COUNT          PIC 9(05) COMP VALUE ZERO.
+000620     05  DL100-WS-CHANGE-COUNT       PIC 9(05) COMP VALUE ZERO.
+000630     05  DL100-WS-DELETE-COUNT       PIC 9(05) COMP VALUE ZERO.
+000640     05  DL100-WS-INQUIRE-COUNT      PIC 9(05) COMP VALUE ZERO.
+000650     05  DL100-WS-ERROR-COUNT        PIC 9(05) COMP VALUE ZERO.
+000660*
+000670 PROCEDURE DIVISION.
+000680*
+000690 0000-MAINLINE-CONTROL.
+000700     PERFORM 1000-INITIALIZATION THRU 1000-EXIT.
+000710     PERFORM 2000-PROCESS-TRANSACTION THRU 2000-EXIT
+000720         UNTIL DL100-EOF-YES.
+000730     PERFORM 9000-TERMINATION THRU 9000-EXIT.
+000740     STOP RUN.
+000750*
+000760 1000-INITIALIZATION.
+000770     OPEN INPUT DL100-MTX-FILE.
+000780     OPEN I-O DL100-MASTER-FILE.
+000790     PERFORM 2100-READ-MTX-FILE THRU 2100-EXIT.
+000800 1000-EXIT.
+000810     EXIT.
+000820*
+000830 2000-PROCESS-TRANSACTION.
+000840     EVALUATE TRUE
+000850         WHEN DL100-MTX-ADD
+000860             PERFORM 2200-ADD-MASTER THRU 2200-EXIT
+000870         WHEN DL100-MTX-CHANGE
+000880             PERFORM 2300-CHANGE-MASTER THRU 2300-EXIT
+000890         WHEN DL100-MTX-DELETE
+000900             PERFORM 2400-DELETE-MASTER THRU 2400-EXIT
+000910         WHEN DL100-MTX-INQUIRE
+000920             PERFORM 2500-INQUIRE-MASTER THRU 2500-EXIT
+000930         WHEN OTHER
+000940             DISPLAY 'DL100-MAINT - INVALID TRANS CODE - '
+000950                 DL100-MTX-TRANS-CODE
+000960             ADD 1 TO DL100-WS-ERROR-COUNT
+000970     END-EVALUATE.
+000980     PERFORM 2100-READ-MTX-FILE THRU 2100-EXIT.
+000990 2000-EXIT.
+001000     EXIT.
+001010*
+001020 2100-READ-MTX-FILE.
+001030     READ DL100-MTX-FILE
+001040         AT END
+001050             SET DL100-EOF-YES TO TRUE
+001060     END-READ.
+001070 2100-EXIT.
+001080     EXIT.
+001090*
+001100 2200-ADD-MASTER.
+001110     MOVE DL100-MTX-ITEM-CODE TO DL100-MST-ITEM-CODE.
+001120     MOVE DL100-MTX-DESCRIPTION TO DL100-MST-DESCRIPTION.
+001130     MOVE DL100-MTX-STD-VALUE TO DL100-MST-STD-VALUE.
+001140     ACCEPT DL100-MST-LAST-UPDATED FROM DATE YYYYMMDD.
+001150     WRITE DL100-MASTER-RECORD
+001160         INVALID KEY
+001170             EVALUATE TRUE
+001180             WHEN DL100-MST-DUPKEY
+001190                 DISPLAY 'DL100-MAINT - ADD FAILED, DUPLICATE - '
+001200                     DL100-MTX-ITEM-CODE
+001210             WHEN OTHER
+001220                 DISPLAY 'DL100-MAINT - ADD FAILED, STATUS '
+001230                     DL100-WS-MASTER-STATUS ' - '
+001240                     DL100-MTX-ITEM-CODE
+001250             END-EVALUATE
+001260             ADD 1 TO DL100-WS-ERROR-COUNT
+001270         NOT INVALID KEY
+001280             ADD 1 TO DL100-WS-ADD-COUNT
+001290     END-WRITE.
+001300 2200-EXIT.
+001310     EXIT.
+001320*
+001330 2300-CHANGE-MASTER.
+001340     MOVE DL100-MTX-ITEM-CODE TO DL100-MST-ITEM-CODE.
+001350     READ DL100-MASTER-FILE
+001360         INVALID KEY
+001370             EVALUATE TRUE
+001380             WHEN DL100-MST-NOTFND
+001390                 DISPLAY 'DL100-MAINT - CHANGE FAILED, NOT FOUND'
+001400                     ' - ' DL100-MTX-ITEM-CODE
+001410             WHEN OTHER
+001420                 DISPLAY 'DL100-MAINT - CHANGE FAILED, STATUS '
+001430                     DL100-WS-MASTER-STATUS ' - '
+001440                     DL100-MTX-ITEM-CODE
+001450             END-EVALUATE
+001460             ADD 1 TO DL100-WS-ERROR-COUNT
+001470         NOT INVALID KEY
+001480             MOVE DL100-MTX-DESCRIPTION TO DL100-MST-DESCRIPTION
+001490             MOVE DL100-MTX-STD-VALUE TO DL100-MST-STD-VALUE
+001500             ACCEPT DL100-MST-LAST-UPDATED FROM DATE YYYYMMDD
+001510             REWRITE DL100-MASTER-RECORD
+001520             ADD 1 TO DL100-WS-CHANGE-COUNT
+001530     END-READ.
+001540 2300-EXIT.
+001550     EXIT.
+001560*
+001570 2400-DELETE-MASTER.
+001580     MOVE DL100-MTX-ITEM-CODE TO DL100-MST-ITEM-CODE.
+001590     DELETE DL100-MASTER-FILE
+001600         INVALID KEY
+001610             EVALUATE TRUE
+001620             WHEN DL100-MST-NOTFND
+001630                 DISPLAY 'DL100-MAINT - DELETE FAILED, NOT FOUND'
+001640                     ' - ' DL100-MTX-ITEM-CODE
+001650             WHEN OTHER
+001660                 DISPLAY 'DL100-MAINT - DELETE FAILED, STATUS '
+001670                     DL100-WS-MASTER-STATUS ' - '
+001680                     DL100-MTX-ITEM-CODE
+001690             END-EVALUATE
+001700             ADD 1 TO DL100-WS-ERROR-COUNT
+001710         NOT INVALID KEY
+001720             ADD 1 TO DL100-WS-DELETE-COUNT
+001730     END-DELETE.
+001740 2400-EXIT.
+001750     EXIT.
+001760*
+001770 2500-INQUIRE-MASTER.
+001780     MOVE DL100-MTX-ITEM-CODE TO DL100-MST-ITEM-CODE.
+001790     READ DL100-MASTER-FILE
+001800         INVALID KEY
+001810             EVALUATE TRUE
+001820             WHEN DL100-MST-NOTFND
+001830                 DISPLAY 'DL100-MAINT - INQUIRE FAILED, NOT FOUND'
+001840                     ' - ' DL100-MTX-ITEM-CODE
+001850             WHEN OTHER
+001860                 DISPLAY 'DL100-MAINT - INQUIRE FAILED, STATUS '
+001870                     DL100-WS-MASTER-STATUS ' - '
+001880                     DL100-MTX-ITEM-CODE
+001890             END-EVALUATE
+001900             ADD 1 TO DL100-WS-ERROR-COUNT
+001910         NOT INVALID KEY
+001920             DISPLAY 'DL100-MAINT - ITEM ' DL100-MST-ITEM-CODE
+001930                 ' VALUE ' DL100-MST-STD-VALUE
+001940                 ' DESC ' DL100-MST-DESCRIPTION
+001950             ADD 1 TO DL100-WS-INQUIRE-COUNT
+001960     END-READ.
+001970 2500-EXIT.
+001980     EXIT.
+001990*
+002000 9000-TERMINATION.
+002010     CLOSE DL100-MTX-FILE DL100-MASTER-FILE.
+002020     DISPLAY 'DL100-MAINT - ADDS      ' DL100-WS-ADD-COUNT.
+002030     DISPLAY 'DL100-MAINT - CHANGES   ' DL100-WS-CHANGE-COUNT.
+002040     DISPLAY 'DL100-MAINT - DELETES   ' DL100-WS-DELETE-COUNT.
+002050     DISPLAY 'DL100-MAINT - INQUIRIES ' DL100-WS-INQUIRE-COUNT.
+002060     DISPLAY 'DL100-MAINT - ERRORS    ' DL100-WS-ERROR-COUNT.
+002070     IF DL100-WS-ERROR-COUNT NOT = ZERO
+002080         MOVE 8 TO RETURN-CODE
+002090     END-IF.
+002100 9000-EXIT.
+002110     EXIT.
