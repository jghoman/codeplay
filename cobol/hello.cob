@@ -1,13 +1,292 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. HELLO-WORLD.
-      * simple hello world program
-      *
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77 RESULT PIC 99.
-
-       PROCEDURE DIVISION.
-           ADD 9 3 GIVING RESULT.
-           DISPLAY RESULT.
-       DISPLAY 'Hello world, how are we all doing?'.
-       STOP RUN.
+000010*****************************************************************
+000020*    PROGRAM-ID.  HELLO-WORLD.
+000030*    AUTHOR.      J. HOMAN.
+000040*    INSTALLATION. DAILY TOTALS BATCH SUBSYSTEM.
+000050*    DATE-WRITTEN. UNKNOWN.
+000060*    DATE-COMPILED. 2026-08-09.
+000070*    DESCRIPTION.
+000080*        READS A DAY'S WORTH OF OPERAND-PAIR TRANSACTIONS AND
+000090*        COMPUTES A RESULT FOR EACH RECORD.
+000100*
+000110*    MODIFICATION HISTORY.
+000120*    DATE       INIT DESCRIPTION
+000130*    ---------- ---- --------------------------------------------
+000140*    ????-??-?? ???  ORIGINAL PROGRAM - SINGLE HARDCODED ADD.
+000150*    2026-08-09 JGH  DRIVE THE ADD FROM A TRANSACTION INPUT FILE
+000160*    2026-08-09 JGH  OF OPERAND PAIRS INSTEAD OF LITERALS.
+000170*    2026-08-09 JGH  WIDENED RESULT AND ADDED SIZE ERROR CHECKING
+000180*    2026-08-09 JGH  SO A TOTAL THAT NO LONGER FITS ABORTS THE RUN
+000190*    2026-08-09 JGH  RATHER THAN TRUNCATING SILENTLY.
+000200*    2026-08-09 JGH  ADDED A DATED PRINTED REPORT (DL100-RPT-FILE)
+000210*    2026-08-09 JGH  WITH HEADER, DETAIL AND RUN FOOTER LINES SO
+000220*    2026-08-09 JGH  RESULTS ARE RETAINED, NOT JUST DISPLAYED.
+000230*    2026-08-09 JGH  ADDED RERUN/CHECKPOINT SUPPORT ON THE
+000240*    2026-08-09 JGH  TRANSACTION FILE FOR THE JCL RESTART STEP.
+000250*    2026-08-09 JGH  ADDED A SYSIN PARM CARD SO OPERATIONS CAN
+000260*    2026-08-09 JGH  SUPPLY THE RUN DATE AND CONTROL TOTAL AT RUN
+000270*    2026-08-09 JGH  TIME INSTEAD OF BEING COMPILED IN.
+000280*    2026-08-09 JGH  ADDED AN AUDIT TRAIL FILE - ONE RECORD PER
+000290*    2026-08-09 JGH  TRANSACTION PLUS AN END-OF-RUN SUMMARY - SO
+000300*    2026-08-09 JGH  EVERY RUN'S RESULTS CAN BE TRACED LATER.
+000310*    2026-08-09 JGH  RESULT AND THE OPERANDS ARE NOW SIGNED PACKED
+000320*    2026-08-09 JGH  DECIMAL WITH TWO DECIMAL PLACES AND THE ADD
+000330*    2026-08-09 JGH  ROUNDS, SO TOTALS ARE USABLE AS CURRENCY.
+000340*    2026-08-09 JGH  ADDED A RECONCILIATION PASS THAT COMPARES THE
+000350*    2026-08-09 JGH  ACCUMULATED RESULT TOTAL AGAINST THE SYSIN
+000360*    2026-08-09 JGH  CONTROL TOTAL, FLAGGING IT IF THEY DIFFER.
+000370*    2026-08-09 JGH  RESTRUCTURED THE PROCEDURE DIVISION INTO A
+000380*    2026-08-09 JGH  NUMBERED MAINLINE/INIT/PROCESS/TERM PATTERN
+000390*    2026-08-09 JGH  FOR DAILY VOLUME PROCESSING.
+000400*    2026-08-09 JGH  OPENED/CLOSED THE CHECKPOINT FILE SO RERUN
+000410*    2026-08-09 JGH  CAN ACTUALLY CHECKPOINT, GUARDED THE RUNNING
+000420*    2026-08-09 JGH  TOTAL ACCUMULATION AGAINST OVERFLOW, FIXED
+000430*    2026-08-09 JGH  THE AUDIT SUMMARY TO CARRY THE RUNNING TOTAL
+000440*    2026-08-09 JGH  INSTEAD OF THE RECORD COUNT, AND COUNT
+000450*    2026-08-09 JGH  RECORDS AS THEY ARE READ SO AN ABORTED RUN'S
+000460*    2026-08-09 JGH  "RECORDS READ" FIGURE ON THE FOOTER IS RIGHT.
+000470*    2026-08-09 JGH  INITIALIZED THE RECORD COUNT TO ZERO AND
+000480*    2026-08-09 JGH  MOVED THE DETAIL/AUDIT WRITES FOR A RECORD
+000490*    2026-08-09 JGH  AHEAD OF THE RUNNING TOTAL ACCUMULATION SO A
+000500*    2026-08-09 JGH  RECORD THAT TRIPS THE TOTAL OVERFLOW IS STILL
+000510*    2026-08-09 JGH  FULLY REPORTED AND AUDITED BEFORE THE ABORT.
+000520*****************************************************************
+000530 IDENTIFICATION DIVISION.
+000540 PROGRAM-ID. HELLO-WORLD.
+000550 AUTHOR. J. HOMAN.
+000560 INSTALLATION. DAILY TOTALS BATCH SUBSYSTEM.
+000570 DATE-WRITTEN. UNKNOWN.
+000580 DATE-COMPILED. 2026-08-09.
+000590*
+000600 ENVIRONMENT DIVISION.
+000610 INPUT-OUTPUT SECTION.
+000620 FILE-CONTROL.
+000630     SELECT DL100-TRAN-FILE ASSIGN TO "TRANFILE"
+000640         ORGANIZATION IS SEQUENTIAL.
+000650     SELECT DL100-RPT-FILE ASSIGN TO "RPTFILE"
+000660         ORGANIZATION IS SEQUENTIAL.
+000670     SELECT DL100-CKPT-FILE ASSIGN TO "CKPTFILE"
+000680         ORGANIZATION IS SEQUENTIAL.
+000690     SELECT DL100-CTL-FILE ASSIGN TO "SYSIN"
+000700         ORGANIZATION IS SEQUENTIAL.
+000710     SELECT DL100-AUDIT-FILE ASSIGN TO "AUDITFILE"
+000720         ORGANIZATION IS SEQUENTIAL.
+000730 I-O-CONTROL.
+000740     RERUN ON DL100-CKPT-FILE
+000750         EVERY 100 RECORDS OF DL100-TRAN-FILE.
+000760*
+000770 DATA DIVISION.
+000780 FILE SECTION.
+000790 FD  DL100-TRAN-FILE
+000800     RECORDING MODE IS F.
+000810     COPY DL100TRN.
+000820*
+000830 FD  DL100-RPT-FILE
+000840     RECORDING MODE IS F.
+000850     COPY DL100RPT.
+000860*
+000870 FD  DL100-CKPT-FILE
+000880     RECORDING MODE IS F.
+000890 01  DL100-CKPT-RECORD               PIC X(80).
+000900*
+000910 FD  DL100-CTL-FILE
+000920     RECORDING MODE IS F.
+000930     COPY DL100CTL.
+000940*
+000950 FD  DL100-AUDIT-FILE
+000960     RECORDING MODE IS F.
+000970     COPY DL100AUD.
+000980*
+000990 WORKING-STORAGE SECTION.
+001000 77  RESULT                          PIC S9(09)V99 COMP-3.
+001010*
+001020 01  DL100-WS-SWITCHES.
+001030     05  DL100-WS-EOF-SWITCH         PIC X(01) VALUE 'N'.
+001040         88  DL100-EOF-YES                      VALUE 'Y'.
+001050         88  DL100-EOF-NO                        VALUE 'N'.
+001060     05  DL100-WS-ABORT-SWITCH       PIC X(01) VALUE 'N'.
+001070         88  DL100-ABORT-YES                     VALUE 'Y'.
+001080         88  DL100-ABORT-NO                       VALUE 'N'.
+001090     05  DL100-WS-CTL-CARD-SWITCH    PIC X(01) VALUE 'N'.
+001100         88  DL100-CTL-PRESENT                   VALUE 'Y'.
+001110     05  DL100-WS-RECON-SWITCH       PIC X(01) VALUE 'Y'.
+001120         88  DL100-IN-BALANCE                    VALUE 'Y'.
+001130         88  DL100-OUT-OF-BALANCE                VALUE 'N'.
+001140*
+001150 01  DL100-WS-REPORT-FIELDS.
+001160     05  DL100-WS-RUN-DATE-NUM       PIC 9(08).
+001170     05  DL100-WS-RUN-DATE-X REDEFINES
+001180             DL100-WS-RUN-DATE-NUM.
+001190         10  DL100-WS-RUN-CCYY       PIC 9(04).
+001200         10  DL100-WS-RUN-MM         PIC 9(02).
+001210         10  DL100-WS-RUN-DD         PIC 9(02).
+001220     05  DL100-WS-RUN-DATE-RPT       PIC X(10).
+001230     05  DL100-WS-RUN-TIME           PIC 9(08).
+001240     05  DL100-WS-RECORD-COUNT       PIC 9(05) COMP VALUE ZERO.
+001250     05  DL100-WS-PAGE-COUNT         PIC 9(03) COMP VALUE 1.
+001260     05  DL100-WS-CONTROL-TOTAL      PIC S9(09)V99 VALUE ZERO.
+001270     05  DL100-WS-RUNNING-TOTAL      PIC S9(09)V99 COMP-3
+001280             VALUE ZERO.
+001290*
+001300 PROCEDURE DIVISION.
+001310*
+001320*    ------------------------------------------------------------
+001330*    0000-MAINLINE-CONTROL - TOP LEVEL FLOW ONLY.  ALL WORK IS
+001340*    DONE IN THE INITIALIZATION, PROCESSING AND TERMINATION
+001350*    PARAGRAPHS IT PERFORMS.
+001360*    ------------------------------------------------------------
+001370 0000-MAINLINE-CONTROL.
+001380     PERFORM 1000-INITIALIZATION THRU 1000-EXIT.
+001390     PERFORM 2000-PROCESS-TRAN-RECORD THRU 2000-EXIT
+001400         UNTIL DL100-EOF-YES OR DL100-ABORT-YES.
+001410     PERFORM 9000-TERMINATION THRU 9000-EXIT.
+001420     IF DL100-ABORT-YES
+001430         MOVE 16 TO RETURN-CODE
+001440     ELSE
+001450         IF DL100-OUT-OF-BALANCE
+001460             MOVE 12 TO RETURN-CODE
+001470         ELSE
+001480             DISPLAY 'Hello world, how are we all doing?'
+001490         END-IF
+001500     END-IF.
+001510     STOP RUN.
+001520*
+001530*    ------------------------------------------------------------
+001540*    1000-INITIALIZATION - OPEN FILES, PICK UP THE SYSIN
+001550*    PARAMETER CARD, WRITE THE REPORT HEADER, PRIME THE READ.
+001560*    ------------------------------------------------------------
+001570 1000-INITIALIZATION.
+001580     OPEN INPUT DL100-TRAN-FILE.
+001590     OPEN OUTPUT DL100-CKPT-FILE.
+001600     OPEN INPUT DL100-CTL-FILE.
+001610     OPEN OUTPUT DL100-RPT-FILE.
+001620     OPEN EXTEND DL100-AUDIT-FILE.
+001630     ACCEPT DL100-WS-RUN-TIME FROM TIME.
+001640     READ DL100-CTL-FILE
+001650         AT END
+001660             DISPLAY 'HELLO-WORLD - NO SYSIN PARAMETER CARD - '
+001670                 'USING TODAY''S DATE AND A ZERO CONTROL TOTAL'
+001680             ACCEPT DL100-WS-RUN-DATE-NUM FROM DATE YYYYMMDD
+001690             MOVE ZERO TO DL100-WS-CONTROL-TOTAL
+001700         NOT AT END
+001710             MOVE DL100-CTL-RUN-DATE TO DL100-WS-RUN-DATE-NUM
+001720             MOVE DL100-CTL-CONTROL-TOTAL
+001730                 TO DL100-WS-CONTROL-TOTAL
+001740             SET DL100-CTL-PRESENT TO TRUE
+001750     END-READ.
+001760     CLOSE DL100-CTL-FILE.
+001770     STRING DL100-WS-RUN-CCYY '-' DL100-WS-RUN-MM '-'
+001780             DL100-WS-RUN-DD
+001790         DELIMITED BY SIZE INTO DL100-WS-RUN-DATE-RPT.
+001800     MOVE DL100-WS-RUN-DATE-RPT TO DL100-RPT-HDR-DATE.
+001810     MOVE DL100-WS-PAGE-COUNT TO DL100-RPT-HDR-PAGE.
+001820     WRITE DL100-RPT-RECORD FROM DL100-RPT-HEADER-LINE.
+001830     PERFORM 2100-READ-TRAN-FILE THRU 2100-EXIT.
+001840 1000-EXIT.
+001850     EXIT.
+001860*
+001870*    ------------------------------------------------------------
+001880*    2000-PROCESS-TRAN-RECORD - ONE PASS PER TRANSACTION ALREADY
+001890*    IN THE RECORD AREA.  ON SIZE ERROR JUMPS STRAIGHT TO THE
+001900*    EXIT SO NO PARTIAL DETAIL/AUDIT OUTPUT IS PRODUCED FOR A
+001910*    RECORD THAT OVERFLOWED.
+001920*    ------------------------------------------------------------
+001930 2000-PROCESS-TRAN-RECORD.
+001940     ADD DL100-TRAN-OPERAND-1 DL100-TRAN-OPERAND-2
+001950         GIVING RESULT ROUNDED
+001960         ON SIZE ERROR
+001970             DISPLAY 'HELLO-WORLD - RESULT OVERFLOW - RUN ABORTED'
+001980             SET DL100-ABORT-YES TO TRUE
+001990             GO TO 2000-EXIT
+002000     END-ADD.
+002010     DISPLAY RESULT.
+002020     PERFORM 2200-WRITE-DETAIL-LINE THRU 2200-EXIT.
+002030     IF DL100-ABORT-YES
+002040         GO TO 2000-EXIT
+002050     END-IF.
+002060     PERFORM 2100-READ-TRAN-FILE THRU 2100-EXIT.
+002070 2000-EXIT.
+002080     EXIT.
+002090*
+002100 2100-READ-TRAN-FILE.
+002110     READ DL100-TRAN-FILE
+002120         AT END
+002130             SET DL100-EOF-YES TO TRUE
+002140         NOT AT END
+002150             ADD 1 TO DL100-WS-RECORD-COUNT
+002160     END-READ.
+002170 2100-EXIT.
+002180     EXIT.
+002190*
+002200 2200-WRITE-DETAIL-LINE.
+002210     MOVE DL100-WS-RECORD-COUNT TO DL100-RPT-DTL-RECNO.
+002220     MOVE RESULT TO DL100-RPT-DTL-RESULT.
+002230     WRITE DL100-RPT-RECORD FROM DL100-RPT-DETAIL-LINE.
+002240     PERFORM 2300-WRITE-AUDIT-DETAIL THRU 2300-EXIT.
+002250     ADD RESULT TO DL100-WS-RUNNING-TOTAL
+002260         ON SIZE ERROR
+002270             DISPLAY 'HELLO-WORLD - RUNNING TOTAL OVERFLOW - '
+002280                 'RUN ABORTED'
+002290             SET DL100-ABORT-YES TO TRUE
+002300     END-ADD.
+002310 2200-EXIT.
+002320     EXIT.
+002330*
+002340 2300-WRITE-AUDIT-DETAIL.
+002350     SET DL100-AUD-DETAIL TO TRUE.
+002360     MOVE DL100-WS-RUN-DATE-NUM TO DL100-AUD-RUN-DATE.
+002370     MOVE DL100-WS-RUN-TIME TO DL100-AUD-RUN-TIME.
+002380     MOVE DL100-TRAN-OPERAND-1 TO DL100-AUD-OPERAND-1.
+002390     MOVE DL100-TRAN-OPERAND-2 TO DL100-AUD-OPERAND-2.
+002400     MOVE RESULT TO DL100-AUD-RESULT.
+002410     MOVE 'OK' TO DL100-AUD-STATUS.
+002420     WRITE DL100-AUDIT-RECORD.
+002430 2300-EXIT.
+002440     EXIT.
+002450*
+002460*    ------------------------------------------------------------
+002470*    9000-TERMINATION - RECONCILE THE RUN, WRITE THE REPORT
+002480*    FOOTER AND AUDIT SUMMARY, AND CLOSE EVERYTHING DOWN.
+002490*    ------------------------------------------------------------
+002500 9000-TERMINATION.
+002510     PERFORM 9100-RECONCILE-TOTALS THRU 9100-EXIT.
+002520     MOVE DL100-WS-RECORD-COUNT TO DL100-RPT-FTR-COUNT.
+002530     WRITE DL100-RPT-RECORD FROM DL100-RPT-FOOTER-LINE.
+002540     SET DL100-AUD-SUMMARY TO TRUE.
+002550     MOVE DL100-WS-RUN-DATE-NUM TO DL100-AUD-RUN-DATE.
+002560     MOVE DL100-WS-RUN-TIME TO DL100-AUD-RUN-TIME.
+002570     MOVE ZERO TO DL100-AUD-OPERAND-1 DL100-AUD-OPERAND-2.
+002580     MOVE DL100-WS-RUNNING-TOTAL TO DL100-AUD-RESULT.
+002590     IF DL100-ABORT-YES
+002600         MOVE 'ABORTED' TO DL100-AUD-STATUS
+002610     ELSE
+002620         IF DL100-OUT-OF-BALANCE
+002630             MOVE 'OUT OF BAL' TO DL100-AUD-STATUS
+002640         ELSE
+002650             MOVE 'COMPLETE' TO DL100-AUD-STATUS
+002660         END-IF
+002670     END-IF.
+002680     WRITE DL100-AUDIT-RECORD.
+002690     CLOSE DL100-TRAN-FILE DL100-CKPT-FILE DL100-RPT-FILE
+002700         DL100-AUDIT-FILE.
+002710 9000-EXIT.
+002720     EXIT.
+002730*
+002740 9100-RECONCILE-TOTALS.
+002750     IF DL100-ABORT-YES
+002760         GO TO 9100-EXIT
+002770     END-IF.
+002780     IF DL100-CTL-PRESENT
+002790         IF DL100-WS-RUNNING-TOTAL = DL100-WS-CONTROL-TOTAL
+002800             SET DL100-IN-BALANCE TO TRUE
+002810             MOVE 'IN BALANCE' TO DL100-RPT-FTR-RECON-STATUS
+002820         ELSE
+002830             SET DL100-OUT-OF-BALANCE TO TRUE
+002840             MOVE 'OUT OF BAL.' TO DL100-RPT-FTR-RECON-STATUS
+002850             DISPLAY 'HELLO-WORLD - RESULT TOTAL DOES NOT '
+002860                 'MATCH THE SYSIN CONTROL TOTAL - RUN FLAGGED'
+002870         END-IF
+002880     ELSE
+002890         MOVE 'NO CTL CARD' TO DL100-RPT-FTR-RECON-STATUS
+002900     END-IF.
+002910 9100-EXIT.
+002920     EXIT.
