@@ -0,0 +1,17 @@
+000010*****************************************************************
+000020*    COPYBOOK.    DL100TRN.
+000030*    DESCRIPTION. DAILY OPERAND TRANSACTION RECORD LAYOUT.
+000040*                 ONE RECORD PER OPERAND PAIR TO BE ADDED BY
+000050*                 THE HELLO-WORLD DAILY TOTALS JOB.
+000060*
+000070*    MODIFICATION HISTORY.
+000080*    DATE       INIT DESCRIPTION
+000090*    ---------- ---- --------------------------------------------
+000100*    2026-08-09 JGH  ORIGINAL COPYBOOK.
+000110*    2026-08-09 JGH  OPERANDS NOW SIGNED PACKED DECIMAL WITH TWO
+000120*    2026-08-09 JGH  DECIMAL PLACES TO CARRY CURRENCY AMOUNTS.
+000130*****************************************************************
+000140 01  DL100-TRAN-RECORD.
+000150     05  DL100-TRAN-OPERAND-1        PIC S9(07)V99 COMP-3.
+000160     05  DL100-TRAN-OPERAND-2        PIC S9(07)V99 COMP-3.
+000170     05  FILLER                      PIC X(70).
