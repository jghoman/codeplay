@@ -0,0 +1,30 @@
+000010*****************************************************************
+000020*    COPYBOOK.    DL100AUD.
+000030*    DESCRIPTION. AUDIT TRAIL RECORD FOR HELLO-WORLD.  ONE DETAIL
+000040*                 RECORD IS APPENDED PER TRANSACTION PROCESSED,
+000050*                 PLUS A SINGLE SUMMARY RECORD AT END OF RUN, SO
+000060*                 EVERY RUN'S RESULTS CAN BE TRACED BACK LATER.
+000070*
+000080*    MODIFICATION HISTORY.
+000090*    DATE       INIT DESCRIPTION
+000100*    ---------- ---- --------------------------------------------
+000110*    2026-08-09 JGH  ORIGINAL COPYBOOK.
+000120*    2026-08-09 JGH  OPERANDS AND RESULT WIDENED TO SIGNED PACKED
+000130*    2026-08-09 JGH  DECIMAL WITH TWO DECIMAL PLACES.
+000140*    2026-08-09 JGH  WIDENED THE TRAILING FILLER BACK TO 80 BYTES
+000150*    2026-08-09 JGH  - THE PACKED CONVERSION SHRANK THE RECORD BUT
+000160*    2026-08-09 JGH  THE FILLER WAS NOT ADJUSTED TO MATCH.
+000170*    2026-08-09 JGH  CORRECTED THE FILLER WIDTH - THE PRIOR FIX
+000180*    2026-08-09 JGH  STILL LEFT THE RECORD 3 BYTES SHORT OF 80.
+000190*****************************************************************
+000200 01  DL100-AUDIT-RECORD.
+000210     05  DL100-AUD-REC-TYPE          PIC X(01).
+000220         88  DL100-AUD-DETAIL                    VALUE 'D'.
+000230         88  DL100-AUD-SUMMARY                   VALUE 'S'.
+000240     05  DL100-AUD-RUN-DATE          PIC 9(08).
+000250     05  DL100-AUD-RUN-TIME          PIC 9(08).
+000260     05  DL100-AUD-OPERAND-1         PIC S9(07)V99 COMP-3.
+000270     05  DL100-AUD-OPERAND-2         PIC S9(07)V99 COMP-3.
+000280     05  DL100-AUD-RESULT            PIC S9(09)V99 COMP-3.
+000290     05  DL100-AUD-STATUS            PIC X(10).
+000300     05  FILLER                      PIC X(37).
