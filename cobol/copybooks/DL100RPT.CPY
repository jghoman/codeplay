@@ -0,0 +1,49 @@
+000010*****************************************************************
+000020*    COPYBOOK.    DL100RPT.
+000030*    DESCRIPTION. HELLO-WORLD PRINTED REPORT RECORD LAYOUT.
+000040*                 THREE ALTERNATE VIEWS OF THE SAME 80-BYTE
+000050*                 PRINT LINE - HEADER, DETAIL AND FOOTER.
+000060*
+000070*    MODIFICATION HISTORY.
+000080*    DATE       INIT DESCRIPTION
+000090*    ---------- ---- --------------------------------------------
+000100*    2026-08-09 JGH  ORIGINAL COPYBOOK.
+000110*    2026-08-09 JGH  DETAIL RESULT FIELD WIDENED FOR SIGNED CENTS.
+000120*    2026-08-09 JGH  FOOTER CARRIES THE RECONCILIATION STATUS
+000130*    2026-08-09 JGH  ALONGSIDE THE RECORD COUNT.
+000140*    2026-08-09 JGH  CORRECTED THE DETAIL AND FOOTER TRAILING
+000150*    2026-08-09 JGH  FILLER WIDTHS - BOTH VIEWS NOW MATCH THE
+000160*    2026-08-09 JGH  80-BYTE RECORD THEY REDEFINE.
+000170*****************************************************************
+000180 01  DL100-RPT-RECORD                PIC X(80).
+000190*
+000200 01  DL100-RPT-HEADER-LINE REDEFINES DL100-RPT-RECORD.
+000210     05  FILLER                      PIC X(01) VALUE SPACE.
+000220     05  FILLER                      PIC X(20)
+000230             VALUE 'HELLO-WORLD REPORT'.
+000240     05  FILLER                      PIC X(10)
+000250             VALUE 'RUN DATE: '.
+000260     05  DL100-RPT-HDR-DATE          PIC X(10).
+000270     05  FILLER                      PIC X(05) VALUE 'PAGE '.
+000280     05  DL100-RPT-HDR-PAGE          PIC ZZ9.
+000290     05  FILLER                      PIC X(31) VALUE SPACES.
+000300*
+000310 01  DL100-RPT-DETAIL-LINE REDEFINES DL100-RPT-RECORD.
+000320     05  FILLER                      PIC X(01) VALUE SPACE.
+000330     05  FILLER                      PIC X(07) VALUE 'RECORD '.
+000340     05  DL100-RPT-DTL-RECNO         PIC ZZZZ9.
+000350     05  FILLER                      PIC X(11)
+000360             VALUE '   RESULT: '.
+000370     05  DL100-RPT-DTL-RESULT        PIC -ZZZ,ZZ9.99.
+000380     05  FILLER                      PIC X(45) VALUE SPACES.
+000390*
+000400 01  DL100-RPT-FOOTER-LINE REDEFINES DL100-RPT-RECORD.
+000410     05  FILLER                      PIC X(01) VALUE SPACE.
+000420     05  FILLER                      PIC X(20)
+000430             VALUE '*** END OF RUN ***'.
+000440     05  FILLER                      PIC X(17)
+000450             VALUE '  RECORDS READ: '.
+000460     05  DL100-RPT-FTR-COUNT         PIC ZZZZ9.
+000470     05  FILLER                      PIC X(10) VALUE '  RECON: '.
+000480     05  DL100-RPT-FTR-RECON-STATUS  PIC X(11).
+000490     05  FILLER                      PIC X(16) VALUE SPACES.
