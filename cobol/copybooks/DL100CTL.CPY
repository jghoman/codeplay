@@ -0,0 +1,18 @@
+000010*****************************************************************
+000020*    COPYBOOK.    DL100CTL.
+000030*    DESCRIPTION. HELLO-WORLD RUN PARAMETER CARD, READ ONCE FROM
+000040*                 SYSIN AT THE START OF EACH RUN.  LETS OPERATIONS
+000050*                 SUPPLY THE RUN DATE AND THE SOURCE SYSTEM'S
+000060*                 CONTROL TOTAL WITHOUT A RECOMPILE.
+000070*
+000080*    MODIFICATION HISTORY.
+000090*    DATE       INIT DESCRIPTION
+000100*    ---------- ---- --------------------------------------------
+000110*    2026-08-09 JGH  ORIGINAL COPYBOOK.
+000120*    2026-08-09 JGH  CONTROL TOTAL WIDENED TO SIGNED WITH TWO
+000130*    2026-08-09 JGH  DECIMAL PLACES TO MATCH RESULT'S PRECISION.
+000140*****************************************************************
+000150 01  DL100-CTL-RECORD.
+000160     05  DL100-CTL-RUN-DATE          PIC 9(08).
+000170     05  DL100-CTL-CONTROL-TOTAL     PIC S9(09)V99.
+000180     05  FILLER                      PIC X(61).
