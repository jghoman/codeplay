@@ -0,0 +1,24 @@
+000010*****************************************************************
+000020*    COPYBOOK.    DL100MTX.
+000030*    DESCRIPTION. MAINTENANCE TRANSACTION RECORD FOR HELLO-MAINT.
+000040*                 ONE RECORD DRIVES ONE ADD, CHANGE, DELETE OR
+000050*                 INQUIRE AGAINST THE DL100 MASTER FILE.
+000060*
+000070*    MODIFICATION HISTORY.
+000080*    DATE       INIT DESCRIPTION
+000090*    ---------- ---- --------------------------------------------
+000100*    2026-08-09 JGH  ORIGINAL COPYBOOK.
+000110*    2026-08-09 JGH  STD-VALUE WIDENED TO SIGNED PACKED DECIMAL
+000120*    2026-08-09 JGH  WITH TWO DECIMAL PLACES TO MATCH RESULT'S
+000130*    2026-08-09 JGH  CURRENCY PRECISION.
+000140*****************************************************************
+000150 01  DL100-MTX-RECORD.
+000160     05  DL100-MTX-TRANS-CODE        PIC X(01).
+000170         88  DL100-MTX-ADD                       VALUE 'A'.
+000180         88  DL100-MTX-CHANGE                    VALUE 'C'.
+000190         88  DL100-MTX-DELETE                    VALUE 'D'.
+000200         88  DL100-MTX-INQUIRE                   VALUE 'I'.
+000210     05  DL100-MTX-ITEM-CODE         PIC X(06).
+000220     05  DL100-MTX-DESCRIPTION       PIC X(30).
+000230     05  DL100-MTX-STD-VALUE         PIC S9(07)V99 COMP-3.
+000240     05  FILLER                      PIC X(38).
