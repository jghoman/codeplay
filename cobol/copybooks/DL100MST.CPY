@@ -0,0 +1,20 @@
+000010*****************************************************************
+000020*    COPYBOOK.    DL100MST.
+000030*    DESCRIPTION. MASTER RECORD FOR THE CALCULATION REFERENCE
+000040*                 ITEMS BEHIND THE HELLO-WORLD DAILY TOTALS JOB.
+000050*                 KEYED BY ITEM CODE ON AN INDEXED MASTER FILE.
+000060*
+000070*    MODIFICATION HISTORY.
+000080*    DATE       INIT DESCRIPTION
+000090*    ---------- ---- --------------------------------------------
+000100*    2026-08-09 JGH  ORIGINAL COPYBOOK.
+000110*    2026-08-09 JGH  STD-VALUE WIDENED TO SIGNED PACKED DECIMAL
+000120*    2026-08-09 JGH  WITH TWO DECIMAL PLACES TO MATCH RESULT'S
+000130*    2026-08-09 JGH  CURRENCY PRECISION.
+000140*****************************************************************
+000150 01  DL100-MASTER-RECORD.
+000160     05  DL100-MST-ITEM-CODE         PIC X(06).
+000170     05  DL100-MST-DESCRIPTION       PIC X(30).
+000180     05  DL100-MST-STD-VALUE         PIC S9(07)V99 COMP-3.
+000190     05  DL100-MST-LAST-UPDATED      PIC 9(08).
+000200     05  FILLER                      PIC X(31).
